@@ -0,0 +1,13 @@
+      * ACCOUNT MASTER RECORD LAYOUT - SHARED BY ALL PROGRAMS THAT
+      * OPEN ACCTFILE (ACCTKSDS).
+       01 ACCT-REC.
+          05 ACCT-NO PIC X(10).
+          05 CUST-NAME PIC X(30).
+          05 ACCT-TYPE PIC X(1).
+             88 ACCT-TYPE-SAVINGS VALUE "S".
+             88 ACCT-TYPE-CURRENT VALUE "C".
+          05 BALANCE PIC 9(7)V99.
+          05 WS-STATUS PIC X(1).
+             88 ACCT-STATUS-ACTIVE VALUE "A".
+             88 ACCT-STATUS-INACTIVE VALUE "I".
+             88 ACCT-STATUS-CLOSED VALUE "C".
