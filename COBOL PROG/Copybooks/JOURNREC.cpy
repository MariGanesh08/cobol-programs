@@ -0,0 +1,6 @@
+       01 JOURNAL-REC.
+          05 JRN-ACCT-NO PIC X(10).
+          05 JRN-OLD-BAL PIC 9(7)V99.
+          05 JRN-NEW-BAL PIC 9(7)V99.
+          05 JRN-AMOUNT PIC 9(7)V99.
+          05 JRN-TIMESTAMP PIC X(21).
