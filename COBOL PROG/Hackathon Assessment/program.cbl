@@ -1,95 +1,445 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROBLE1.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ACCTFILE ASSIGN TO ACCTKSDS
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS ACCT-NO
-           FILE STATUS IS ACCT-FS.
-
-           SELECT TRAN-FILE ASSIGN TO TRANFILE
-           ORGANIZATION IS SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD ACCTFILE.
-       01 ACCT-REC.
-          05 ACCT-NO PIC X(10).
-          05 CUST-NAME PIC X(30).
-          05 ACCT-TYPE PIC X(1).
-          05 BALANCE PIC 9(7)V99.
-          05 WS-STATUS PIC X(1).
-       FD TRAN-FILE.
-       01 TRAN-REC.
-          05 TR-ACCT-NO PIC X(10).
-          05 TR-AMOUNT PIC 9(7)V99.
-       WORKING-STORAGE SECTION.
-       01 ACCT-FS PIC XX.
-       01 TRAN-FS PIC XX.
-       01 WS-TOTAL-TRANS PIC 9(5) VALUE 0.
-       01 WS-SUCCESS PIC 9(5) VALUE 0.
-       01 WS-FAILED PIC 9(5) VALUE 0.
-       01 WS-TOTAL-AMT PIC 9(9)V99 VALUE 0.
-       01 WS-MAX-WITHDRAW PIC 9(7)V99 VALUE 20000.
-       01 WS-MIN-BAL PIC 9(7)V99 VALUE 1000.
-       01 WS-NEW-BAL PIC 9(7)99.
-
-       PROCEDURE DIVISION.
-           OPEN I-O ACCTFILE
-                INPUT TRAN-FILE.
-           IF ACCT-FS NOT = "00"
-               DISPLAY "ERROR IN VSAM FILE OPEN"
-               STOP RUN
-           END-IF.
-           PERFORM UNTIL TRAN-FS = "10"
-               READ TRAN-FILE
-                   AT END
-                       MOVE "10" TO TRAN-FS
-                   NOT AT END
-                       PERFORM PROCESS-TRANSACTION
-               END-READ
-           END-PERFORM.
-           PERFORM DISPLAY-SUMMARY.
-           CLOSE ACCTFILE TRAN-FILE.
-           STOP RUN.
-       PROCESS-TRANSACTION.
-           ADD 1 TO WS-TOTAL-TRANS
-           MOVE TR-ACCT-NO TO ACCT-NO
-           READ ACCTFILE KEY IS ACCT-NO
-               INVALID KEY
-                   DISPLAY "ACCOUNT NOT FOUND:" TR-ACCT-NO
-                   ADD 1 TO WS-FAILED
-                   EXIT PARAGRAPH
-           END-READ
-           IF WS-STATUS = "I"
-               DISPLAY "INACTIVE ACCOUNT :" TR-ACCT-NO
-               ADD 1 TO WS-FAILED
-               EXIT PARAGRAPH
-           END-IF
-           IF TR-AMOUNT > WS-MAX-WITHDRAW
-               DISPLAY "LIMIT EXCEED:" TR-ACCT-NO
-               ADD 1 TO WS-FAILED
-               EXIT PARAGRAPH
-           END-IF
-           COMPUTE WS-NEW-BAL = BALANCE - TR-AMOUNT
-           IF WS-NEW-BAL < WS-MIN-BAL
-               DISPLAY "MIN BALANCE VIOLATED:" TR-ACCT-NO
-               ADD 1 TO WS-FAILED
-               EXIT PARAGRAPH
-           END-IF
-           MOVE WS-NEW-BAL TO BALANCE
-           REWRITE ACCT-REC
-               INVALID KEY
-                   DISPLAY "REWRITE FAILED:" TR-ACCT-NO
-                   ADD 1 TO WS-FAILED
-                   EXIT PARAGRAPH
-           END-REWRITE
-           ADD 1 TO WS-SUCCESS
-           ADD TR-AMOUNT TO WS-TOTAL-AMT
-           DISPLAY "WITHDRAW SUCCESS:" TR-ACCT-NO.
-       DISPLAY-SUMMARY.
-           DISPLAY "TOTAL TRANSACTION:" WS-TOTAL-TRANS
-           DISPLAY "SUCCESSFUL WITHDRAW:" WS-SUCCESS
-           DISPLAY "FAILED WITHDRAW :" WS-FAILED
-           DISPLAY "TOTAL AMOUNT TAKEN:" WS-TOTAL-AMT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROBLE1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE ASSIGN TO ACCTKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCT-NO
+           FILE STATUS IS ACCT-FS.
+
+           SELECT TRAN-FILE ASSIGN TO TRANFILE
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS REJ-FS.
+
+           SELECT CKPT-FILE-IN ASSIGN TO CKPTIN
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CKPT-IN-FS.
+
+           SELECT CKPT-FILE-OUT ASSIGN TO CKPTOUT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CKPT-OUT-FS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS RPT-FS.
+
+           SELECT JOURNAL-FILE ASSIGN TO JRNLFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS JRN-FS.
+
+           SELECT DETAIL-WORK-FILE ASSIGN TO DTLWORK
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS DTL-FS.
+
+           SELECT DETAIL-SORTED-FILE ASSIGN TO DTLSORT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS SRT-FS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWORK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTFILE.
+           COPY ACCTREC.
+       FD TRAN-FILE.
+       01 TRAN-REC.
+          05 TR-ACCT-NO PIC X(10).
+          05 TR-AMOUNT PIC 9(7)V99.
+          05 TR-TYPE PIC X(1).
+             88 TR-WITHDRAWAL VALUE "D".
+             88 TR-DEPOSIT VALUE "C".
+       FD REJECT-FILE.
+       01 REJECT-REC.
+          05 REJ-ACCT-NO PIC X(10).
+          05 REJ-AMOUNT PIC 9(7)V99.
+          05 REJ-REASON-CODE PIC X(4).
+       FD CKPT-FILE-IN.
+       01 CKPT-IN-REC.
+          05 CKPT-IN-SEQ-NO PIC 9(9).
+          05 CKPT-IN-ACCT-NO PIC X(10).
+          05 CKPT-IN-TOTAL-TRANS PIC 9(5).
+          05 CKPT-IN-SUCCESS PIC 9(5).
+          05 CKPT-IN-FAILED PIC 9(5).
+          05 CKPT-IN-TOTAL-AMT PIC 9(9)V99.
+       FD CKPT-FILE-OUT.
+       01 CKPT-OUT-REC.
+          05 CKPT-OUT-SEQ-NO PIC 9(9).
+          05 CKPT-OUT-ACCT-NO PIC X(10).
+          05 CKPT-OUT-TOTAL-TRANS PIC 9(5).
+          05 CKPT-OUT-SUCCESS PIC 9(5).
+          05 CKPT-OUT-FAILED PIC 9(5).
+          05 CKPT-OUT-TOTAL-AMT PIC 9(9)V99.
+       FD REPORT-FILE.
+       01 REPORT-REC PIC X(100).
+       FD JOURNAL-FILE.
+           COPY JOURNREC.
+       FD DETAIL-WORK-FILE.
+       01 DETAIL-WORK-REC.
+          05 DW-ACCT-TYPE PIC X(1).
+          05 DW-ACCT-NO PIC X(10).
+          05 DW-CUST-NAME PIC X(30).
+          05 DW-OLD-BAL PIC 9(7)V99.
+          05 DW-NEW-BAL PIC 9(7)V99.
+          05 DW-AMOUNT PIC 9(7)V99.
+          05 DW-RESULT PIC X(4).
+       FD DETAIL-SORTED-FILE.
+       01 DETAIL-SORTED-REC.
+          05 DS-ACCT-TYPE PIC X(1).
+          05 DS-ACCT-NO PIC X(10).
+          05 DS-CUST-NAME PIC X(30).
+          05 DS-OLD-BAL PIC 9(7)V99.
+          05 DS-NEW-BAL PIC 9(7)V99.
+          05 DS-AMOUNT PIC 9(7)V99.
+          05 DS-RESULT PIC X(4).
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-REC.
+          05 SW-ACCT-TYPE PIC X(1).
+          05 SW-ACCT-NO PIC X(10).
+          05 SW-CUST-NAME PIC X(30).
+          05 SW-OLD-BAL PIC 9(7)V99.
+          05 SW-NEW-BAL PIC 9(7)V99.
+          05 SW-AMOUNT PIC 9(7)V99.
+          05 SW-RESULT PIC X(4).
+       WORKING-STORAGE SECTION.
+       01 ACCT-FS PIC XX.
+       01 TRAN-FS PIC XX.
+       01 REJ-FS PIC XX.
+       01 CKPT-IN-FS PIC XX.
+       01 CKPT-OUT-FS PIC XX.
+       01 WS-RESTART-SW PIC X(1) VALUE "N".
+           88 WS-RESTART-RUN VALUE "Y".
+       01 WS-RUN-SEQ PIC 9(9) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(9) VALUE 0.
+       01 WS-LAST-CKPT-SEQ PIC 9(9) VALUE 0.
+       01 WS-LAST-CKPT-ACCT-NO PIC X(10) VALUE SPACES.
+       01 WS-CKPT-INTERVAL PIC 9(5) VALUE 1000.
+       01 WS-CKPT-QUOT PIC 9(9).
+       01 WS-CKPT-REM PIC 9(5).
+       01 WS-TOTAL-TRANS PIC 9(5) VALUE 0.
+       01 WS-SUCCESS PIC 9(5) VALUE 0.
+       01 WS-FAILED PIC 9(5) VALUE 0.
+       01 WS-TOTAL-AMT PIC 9(9)V99 VALUE 0.
+       01 WS-MAX-WITHDRAW PIC 9(7)V99 VALUE 20000.
+       01 WS-MIN-BAL PIC 9(7)V99 VALUE 1000.
+       01 WS-NEW-BAL PIC 9(7)V99.
+       01 WS-REJECT-REASON PIC X(4).
+           88 REJ-ACCT-NOT-FOUND VALUE "ANF ".
+           88 REJ-INACTIVE VALUE "INAC".
+           88 REJ-LIMIT-EXCEEDED VALUE "LIMX".
+           88 REJ-MIN-BAL-VIOLATED VALUE "MINB".
+           88 REJ-REWRITE-FAILED VALUE "RWF ".
+           88 REJ-INVALID-TYPE VALUE "TYPX".
+           88 REJ-ACCOUNT-CLOSED VALUE "CLSD".
+       01 RPT-FS PIC XX.
+       01 JRN-FS PIC XX.
+       01 DTL-FS PIC XX.
+       01 SRT-FS PIC XX.
+       01 WS-OLD-BAL PIC 9(7)V99.
+       01 WS-RESULT-TEXT PIC X(4).
+       01 WS-PREV-ACCT-TYPE PIC X(1) VALUE SPACES.
+       01 WS-TYPE-COUNT PIC 9(5) VALUE 0.
+       01 WS-TYPE-AMT PIC 9(9)V99 VALUE 0.
+       01 WS-RPT-LINE.
+          05 WS-RPT-ACCT-NO PIC X(10).
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 WS-RPT-CUST-NAME PIC X(30).
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 WS-RPT-OLD-BAL PIC ZZZZZZ9.99.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 WS-RPT-NEW-BAL PIC ZZZZZZ9.99.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 WS-RPT-RESULT PIC X(4).
+          05 FILLER PIC X(28) VALUE SPACES.
+       01 WS-RPT-MSG PIC X(100).
+       LINKAGE SECTION.
+       01 LS-PARM-AREA.
+          05 LS-PARM-LEN PIC S9(4) COMP.
+          05 LS-RESTART-PARM PIC X(1).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+           IF LS-PARM-LEN > 0 AND LS-RESTART-PARM = "R"
+               SET WS-RESTART-RUN TO TRUE
+           END-IF.
+           IF WS-RESTART-RUN
+               OPEN I-O ACCTFILE
+                    INPUT TRAN-FILE
+                    EXTEND REJECT-FILE
+                    OUTPUT CKPT-FILE-OUT
+                    EXTEND DETAIL-WORK-FILE
+                    EXTEND JOURNAL-FILE
+           ELSE
+               OPEN I-O ACCTFILE
+                    INPUT TRAN-FILE
+                    OUTPUT REJECT-FILE
+                    OUTPUT CKPT-FILE-OUT
+                    OUTPUT DETAIL-WORK-FILE
+                    OUTPUT JOURNAL-FILE
+           END-IF.
+           IF ACCT-FS NOT = "00"
+               DISPLAY "ERROR IN VSAM FILE OPEN"
+               STOP RUN
+           END-IF.
+           IF WS-RESTART-RUN
+               PERFORM READ-LAST-CHECKPOINT
+               PERFORM SEED-CHECKPOINT
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF.
+           PERFORM UNTIL TRAN-FS = "10"
+               READ TRAN-FILE
+                   AT END
+                       MOVE "10" TO TRAN-FS
+                   NOT AT END
+                       ADD 1 TO WS-RUN-SEQ
+                       PERFORM PROCESS-TRANSACTION
+                       PERFORM CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM.
+           PERFORM PRODUCE-REPORT.
+           CLOSE ACCTFILE TRAN-FILE REJECT-FILE CKPT-FILE-OUT
+                 JOURNAL-FILE.
+           STOP RUN.
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT CKPT-FILE-IN
+           IF CKPT-IN-FS = "00"
+               PERFORM UNTIL CKPT-IN-FS = "10"
+                   READ CKPT-FILE-IN
+                       AT END
+                           MOVE "10" TO CKPT-IN-FS
+                       NOT AT END
+                           MOVE CKPT-IN-SEQ-NO TO WS-LAST-CKPT-SEQ
+                           MOVE CKPT-IN-ACCT-NO TO WS-LAST-CKPT-ACCT-NO
+                           MOVE CKPT-IN-TOTAL-TRANS TO WS-TOTAL-TRANS
+                           MOVE CKPT-IN-SUCCESS TO WS-SUCCESS
+                           MOVE CKPT-IN-FAILED TO WS-FAILED
+                           MOVE CKPT-IN-TOTAL-AMT TO WS-TOTAL-AMT
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE-IN
+           END-IF.
+       SEED-CHECKPOINT.
+           IF WS-LAST-CKPT-SEQ > 0
+               MOVE WS-LAST-CKPT-SEQ TO CKPT-OUT-SEQ-NO
+               MOVE WS-LAST-CKPT-ACCT-NO TO CKPT-OUT-ACCT-NO
+               MOVE WS-TOTAL-TRANS TO CKPT-OUT-TOTAL-TRANS
+               MOVE WS-SUCCESS TO CKPT-OUT-SUCCESS
+               MOVE WS-FAILED TO CKPT-OUT-FAILED
+               MOVE WS-TOTAL-AMT TO CKPT-OUT-TOTAL-AMT
+               WRITE CKPT-OUT-REC
+           END-IF.
+       SKIP-TO-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT NOT < WS-LAST-CKPT-SEQ
+                       OR TRAN-FS = "10"
+               READ TRAN-FILE
+                   AT END
+                       MOVE "10" TO TRAN-FS
+                   NOT AT END
+                       ADD 1 TO WS-SKIP-COUNT
+                       ADD 1 TO WS-RUN-SEQ
+               END-READ
+           END-PERFORM.
+       CHECKPOINT-IF-DUE.
+           DIVIDE WS-RUN-SEQ BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = 0
+               MOVE WS-RUN-SEQ TO CKPT-OUT-SEQ-NO
+               MOVE TR-ACCT-NO TO CKPT-OUT-ACCT-NO
+               MOVE WS-TOTAL-TRANS TO CKPT-OUT-TOTAL-TRANS
+               MOVE WS-SUCCESS TO CKPT-OUT-SUCCESS
+               MOVE WS-FAILED TO CKPT-OUT-FAILED
+               MOVE WS-TOTAL-AMT TO CKPT-OUT-TOTAL-AMT
+               WRITE CKPT-OUT-REC
+           END-IF.
+       PROCESS-TRANSACTION.
+           ADD 1 TO WS-TOTAL-TRANS
+           MOVE TR-ACCT-NO TO ACCT-NO
+           READ ACCTFILE KEY IS ACCT-NO
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND:" TR-ACCT-NO
+                   SET REJ-ACCT-NOT-FOUND TO TRUE
+                   PERFORM WRITE-REJECT-REC
+                   ADD 1 TO WS-FAILED
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE BALANCE TO WS-OLD-BAL
+           IF ACCT-STATUS-CLOSED
+               DISPLAY "ACCOUNT CLOSED :" TR-ACCT-NO
+               SET REJ-ACCOUNT-CLOSED TO TRUE
+               PERFORM WRITE-REJECT-REC
+               MOVE "FAIL" TO WS-RESULT-TEXT
+               PERFORM WRITE-REPORT-DETAIL
+               ADD 1 TO WS-FAILED
+               EXIT PARAGRAPH
+           END-IF
+           IF NOT ACCT-STATUS-ACTIVE
+               DISPLAY "INACTIVE ACCOUNT :" TR-ACCT-NO
+               SET REJ-INACTIVE TO TRUE
+               PERFORM WRITE-REJECT-REC
+               MOVE "FAIL" TO WS-RESULT-TEXT
+               PERFORM WRITE-REPORT-DETAIL
+               ADD 1 TO WS-FAILED
+               EXIT PARAGRAPH
+           END-IF
+           IF TR-DEPOSIT
+               PERFORM PROCESS-DEPOSIT
+           ELSE
+               IF TR-WITHDRAWAL
+                   PERFORM PROCESS-WITHDRAWAL
+               ELSE
+                   DISPLAY "INVALID TRAN TYPE:" TR-ACCT-NO
+                   SET REJ-INVALID-TYPE TO TRUE
+                   PERFORM WRITE-REJECT-REC
+                   MOVE "FAIL" TO WS-RESULT-TEXT
+                   PERFORM WRITE-REPORT-DETAIL
+                   ADD 1 TO WS-FAILED
+               END-IF
+           END-IF.
+       PROCESS-WITHDRAWAL.
+           IF TR-AMOUNT > WS-MAX-WITHDRAW
+               DISPLAY "LIMIT EXCEED:" TR-ACCT-NO
+               SET REJ-LIMIT-EXCEEDED TO TRUE
+               PERFORM WRITE-REJECT-REC
+               MOVE "FAIL" TO WS-RESULT-TEXT
+               PERFORM WRITE-REPORT-DETAIL
+               ADD 1 TO WS-FAILED
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-NEW-BAL = BALANCE - TR-AMOUNT
+           IF WS-NEW-BAL < WS-MIN-BAL
+               DISPLAY "MIN BALANCE VIOLATED:" TR-ACCT-NO
+               SET REJ-MIN-BAL-VIOLATED TO TRUE
+               PERFORM WRITE-REJECT-REC
+               MOVE "FAIL" TO WS-RESULT-TEXT
+               PERFORM WRITE-REPORT-DETAIL
+               ADD 1 TO WS-FAILED
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-NEW-BAL TO BALANCE
+           REWRITE ACCT-REC
+               INVALID KEY
+                   MOVE WS-OLD-BAL TO BALANCE
+                   DISPLAY "REWRITE FAILED:" TR-ACCT-NO
+                   SET REJ-REWRITE-FAILED TO TRUE
+                   PERFORM WRITE-REJECT-REC
+                   MOVE "FAIL" TO WS-RESULT-TEXT
+                   PERFORM WRITE-REPORT-DETAIL
+                   ADD 1 TO WS-FAILED
+                   EXIT PARAGRAPH
+           END-REWRITE
+           PERFORM WRITE-JOURNAL-REC
+           ADD 1 TO WS-SUCCESS
+           ADD TR-AMOUNT TO WS-TOTAL-AMT
+           MOVE "PASS" TO WS-RESULT-TEXT
+           PERFORM WRITE-REPORT-DETAIL
+           DISPLAY "WITHDRAW SUCCESS:" TR-ACCT-NO.
+       PROCESS-DEPOSIT.
+           COMPUTE WS-NEW-BAL = BALANCE + TR-AMOUNT
+           MOVE WS-NEW-BAL TO BALANCE
+           REWRITE ACCT-REC
+               INVALID KEY
+                   MOVE WS-OLD-BAL TO BALANCE
+                   DISPLAY "REWRITE FAILED:" TR-ACCT-NO
+                   SET REJ-REWRITE-FAILED TO TRUE
+                   PERFORM WRITE-REJECT-REC
+                   MOVE "FAIL" TO WS-RESULT-TEXT
+                   PERFORM WRITE-REPORT-DETAIL
+                   ADD 1 TO WS-FAILED
+                   EXIT PARAGRAPH
+           END-REWRITE
+           PERFORM WRITE-JOURNAL-REC
+           ADD 1 TO WS-SUCCESS
+           ADD TR-AMOUNT TO WS-TOTAL-AMT
+           MOVE "PASS" TO WS-RESULT-TEXT
+           PERFORM WRITE-REPORT-DETAIL
+           DISPLAY "DEPOSIT SUCCESS:" TR-ACCT-NO.
+       WRITE-REJECT-REC.
+           MOVE TR-ACCT-NO TO REJ-ACCT-NO
+           MOVE TR-AMOUNT TO REJ-AMOUNT
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE
+           WRITE REJECT-REC.
+       WRITE-JOURNAL-REC.
+           MOVE TR-ACCT-NO TO JRN-ACCT-NO
+           MOVE WS-OLD-BAL TO JRN-OLD-BAL
+           MOVE BALANCE TO JRN-NEW-BAL
+           MOVE TR-AMOUNT TO JRN-AMOUNT
+           MOVE FUNCTION CURRENT-DATE TO JRN-TIMESTAMP
+           WRITE JOURNAL-REC.
+       WRITE-REPORT-DETAIL.
+           MOVE ACCT-TYPE TO DW-ACCT-TYPE
+           MOVE ACCT-NO TO DW-ACCT-NO
+           MOVE CUST-NAME TO DW-CUST-NAME
+           MOVE WS-OLD-BAL TO DW-OLD-BAL
+           MOVE BALANCE TO DW-NEW-BAL
+           MOVE TR-AMOUNT TO DW-AMOUNT
+           MOVE WS-RESULT-TEXT TO DW-RESULT
+           WRITE DETAIL-WORK-REC.
+       PRODUCE-REPORT.
+           CLOSE DETAIL-WORK-FILE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ACCT-TYPE
+               USING DETAIL-WORK-FILE
+               GIVING DETAIL-SORTED-FILE
+           IF WS-RESTART-RUN
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           OPEN INPUT DETAIL-SORTED-FILE
+           PERFORM UNTIL SRT-FS = "10"
+               READ DETAIL-SORTED-FILE
+                   AT END
+                       MOVE "10" TO SRT-FS
+                   NOT AT END
+                       PERFORM WRITE-SORTED-DETAIL
+               END-READ
+           END-PERFORM
+           PERFORM DISPLAY-SUMMARY
+           CLOSE DETAIL-SORTED-FILE REPORT-FILE.
+       WRITE-SORTED-DETAIL.
+           PERFORM CHECK-CONTROL-BREAK
+           MOVE DS-ACCT-NO TO WS-RPT-ACCT-NO
+           MOVE DS-CUST-NAME TO WS-RPT-CUST-NAME
+           MOVE DS-OLD-BAL TO WS-RPT-OLD-BAL
+           MOVE DS-NEW-BAL TO WS-RPT-NEW-BAL
+           MOVE DS-RESULT TO WS-RPT-RESULT
+           WRITE REPORT-REC FROM WS-RPT-LINE
+           ADD 1 TO WS-TYPE-COUNT
+           IF DS-RESULT = "PASS"
+               ADD DS-AMOUNT TO WS-TYPE-AMT
+           END-IF.
+       CHECK-CONTROL-BREAK.
+           IF WS-PREV-ACCT-TYPE NOT = SPACES
+                   AND WS-PREV-ACCT-TYPE NOT = DS-ACCT-TYPE
+               PERFORM WRITE-TYPE-SUBTOTAL
+           END-IF
+           MOVE DS-ACCT-TYPE TO WS-PREV-ACCT-TYPE.
+       WRITE-TYPE-SUBTOTAL.
+           MOVE SPACES TO WS-RPT-MSG
+           STRING "ACCT TYPE " WS-PREV-ACCT-TYPE
+               " SUBTOTAL COUNT=" WS-TYPE-COUNT
+               " AMOUNT=" WS-TYPE-AMT
+               DELIMITED BY SIZE INTO WS-RPT-MSG
+           WRITE REPORT-REC FROM WS-RPT-MSG
+           MOVE 0 TO WS-TYPE-COUNT
+           MOVE 0 TO WS-TYPE-AMT.
+       DISPLAY-SUMMARY.
+           IF WS-PREV-ACCT-TYPE NOT = SPACES
+               PERFORM WRITE-TYPE-SUBTOTAL
+           END-IF
+           MOVE SPACES TO WS-RPT-MSG
+           STRING "GRAND TOTAL TRANSACTIONS=" WS-TOTAL-TRANS
+               " SUCCESS=" WS-SUCCESS " FAILED=" WS-FAILED
+               DELIMITED BY SIZE INTO WS-RPT-MSG
+           WRITE REPORT-REC FROM WS-RPT-MSG
+           MOVE SPACES TO WS-RPT-MSG
+           STRING "GRAND TOTAL AMOUNT=" WS-TOTAL-AMT
+               DELIMITED BY SIZE INTO WS-RPT-MSG
+           WRITE REPORT-REC FROM WS-RPT-MSG
+           DISPLAY "TOTAL TRANSACTION:" WS-TOTAL-TRANS
+           DISPLAY "SUCCESSFUL WITHDRAW:" WS-SUCCESS
+           DISPLAY "FAILED WITHDRAW :" WS-FAILED
+           DISPLAY "TOTAL AMOUNT TAKEN:" WS-TOTAL-AMT.
