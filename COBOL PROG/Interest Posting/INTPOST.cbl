@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTPOST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE ASSIGN TO ACCTKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCT-NO
+           FILE STATUS IS ACCT-FS.
+
+           SELECT POST-FILE ASSIGN TO POSTFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS POST-FS.
+
+           SELECT JOURNAL-FILE ASSIGN TO JRNLFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS JRN-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTFILE.
+           COPY ACCTREC.
+       FD POST-FILE.
+       01 POST-REC.
+          05 POST-ACCT-NO PIC X(10).
+          05 POST-OLD-BAL PIC 9(7)V99.
+          05 POST-RATE PIC 9V9(4).
+          05 POST-INTEREST-AMT PIC 9(7)V99.
+          05 POST-NEW-BAL PIC 9(7)V99.
+       FD JOURNAL-FILE.
+           COPY JOURNREC.
+       WORKING-STORAGE SECTION.
+       01 ACCT-FS PIC XX.
+       01 POST-FS PIC XX.
+       01 JRN-FS PIC XX.
+       01 WS-RATE PIC 9V9(4).
+       01 WS-OLD-BAL PIC 9(7)V99.
+       01 WS-NEW-BAL PIC 9(7)V99.
+       01 WS-INTEREST-AMT PIC 9(7)V99.
+       01 WS-SAVINGS-RATE PIC 9V9(4) VALUE 0.0350.
+       01 WS-CURRENT-RATE PIC 9V9(4) VALUE 0.0050.
+       01 WS-TOTAL-ACCTS PIC 9(5) VALUE 0.
+       01 WS-TOTAL-INTEREST PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN I-O ACCTFILE
+                OUTPUT POST-FILE
+                EXTEND JOURNAL-FILE.
+           IF ACCT-FS NOT = "00"
+               DISPLAY "ERROR IN VSAM FILE OPEN"
+               STOP RUN
+           END-IF.
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCTFILE KEY NOT LESS THAN ACCT-NO
+               INVALID KEY
+                   MOVE "10" TO ACCT-FS
+           END-START.
+           PERFORM UNTIL ACCT-FS = "10"
+               READ ACCTFILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO ACCT-FS
+                   NOT AT END
+                       PERFORM APPLY-INTEREST
+               END-READ
+           END-PERFORM.
+           PERFORM DISPLAY-SUMMARY.
+           CLOSE ACCTFILE POST-FILE JOURNAL-FILE.
+           STOP RUN.
+       APPLY-INTEREST.
+           IF NOT ACCT-STATUS-ACTIVE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE BALANCE TO WS-OLD-BAL
+           EVALUATE TRUE
+               WHEN ACCT-TYPE-SAVINGS
+                   MOVE WS-SAVINGS-RATE TO WS-RATE
+               WHEN ACCT-TYPE-CURRENT
+                   MOVE WS-CURRENT-RATE TO WS-RATE
+               WHEN OTHER
+                   DISPLAY "UNKNOWN ACCT TYPE:" ACCT-NO
+                   EXIT PARAGRAPH
+           END-EVALUATE
+           COMPUTE WS-INTEREST-AMT ROUNDED = WS-OLD-BAL * WS-RATE
+           COMPUTE WS-NEW-BAL = WS-OLD-BAL + WS-INTEREST-AMT
+           MOVE WS-NEW-BAL TO BALANCE
+           REWRITE ACCT-REC
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED:" ACCT-NO
+                   MOVE WS-OLD-BAL TO BALANCE
+                   EXIT PARAGRAPH
+           END-REWRITE
+           MOVE ACCT-NO TO POST-ACCT-NO
+           MOVE WS-OLD-BAL TO POST-OLD-BAL
+           MOVE WS-RATE TO POST-RATE
+           MOVE WS-INTEREST-AMT TO POST-INTEREST-AMT
+           MOVE WS-NEW-BAL TO POST-NEW-BAL
+           WRITE POST-REC
+           PERFORM WRITE-JOURNAL-REC
+           ADD 1 TO WS-TOTAL-ACCTS
+           ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST
+           DISPLAY "INTEREST POSTED:" ACCT-NO.
+       WRITE-JOURNAL-REC.
+           MOVE ACCT-NO TO JRN-ACCT-NO
+           MOVE WS-OLD-BAL TO JRN-OLD-BAL
+           MOVE WS-NEW-BAL TO JRN-NEW-BAL
+           MOVE WS-INTEREST-AMT TO JRN-AMOUNT
+           MOVE FUNCTION CURRENT-DATE TO JRN-TIMESTAMP
+           WRITE JOURNAL-REC.
+       DISPLAY-SUMMARY.
+           DISPLAY "ACCOUNTS CREDITED:" WS-TOTAL-ACCTS
+           DISPLAY "TOTAL INTEREST POSTED:" WS-TOTAL-INTEREST.
