@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE ASSIGN TO ACCTKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCT-NO
+           FILE STATUS IS ACCT-FS.
+
+           SELECT BREAK-FILE ASSIGN TO BREAKFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS BRK-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTFILE.
+           COPY ACCTREC.
+       FD BREAK-FILE.
+       01 BREAK-REC PIC X(100).
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE ACCTDCL END-EXEC.
+       01 ACCT-FS PIC XX.
+       01 BRK-FS PIC XX.
+       01 WS-ACCT-NO PIC X(10).
+       01 WS-TOLERANCE PIC 9(3)V99 VALUE 0.01.
+       01 WS-DIFF PIC S9(7)V99.
+       01 WS-BRK-LINE PIC X(100).
+       01 WS-TOTAL-CHECKED PIC 9(7) VALUE 0.
+       01 WS-TOTAL-BREAKS PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ACCTFILE
+                OUTPUT BREAK-FILE.
+           IF ACCT-FS NOT = "00"
+               DISPLAY "ERROR IN VSAM FILE OPEN"
+               STOP RUN
+           END-IF.
+           MOVE LOW-VALUES TO ACCT-NO
+           START ACCTFILE KEY NOT LESS THAN ACCT-NO
+               INVALID KEY
+                   MOVE "10" TO ACCT-FS
+           END-START.
+           PERFORM UNTIL ACCT-FS = "10"
+               READ ACCTFILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO ACCT-FS
+                   NOT AT END
+                       PERFORM COMPARE-BALANCE
+               END-READ
+           END-PERFORM.
+           PERFORM DISPLAY-SUMMARY.
+           CLOSE ACCTFILE BREAK-FILE.
+           STOP RUN.
+       COMPARE-BALANCE.
+           ADD 1 TO WS-TOTAL-CHECKED
+           MOVE ACCT-NO TO WS-ACCT-NO
+           EXEC SQL
+               SELECT ACCOUNT_NO,CUST_NAME,ACCOUNT_TYPE,BALANCE,
+                      STATUS
+               INTO :DCL-ACCOUNT-NO, :DCL-CUST-NAME,
+                    :DCL-ACCOUNT-TYPE, :DCL-BALANCE, :DCL-STATUS
+               FROM ACCOUNT WHERE ACCOUNT_NO = :WS-ACCT-NO
+           END-EXEC.
+           IF SQLCODE = 100
+               MOVE SPACES TO WS-BRK-LINE
+               STRING ACCT-NO " NOT ON DB2 ACCOUNT TABLE"
+                   DELIMITED BY SIZE INTO WS-BRK-LINE
+               WRITE BREAK-REC FROM WS-BRK-LINE
+               ADD 1 TO WS-TOTAL-BREAKS
+               EXIT PARAGRAPH
+           END-IF.
+           COMPUTE WS-DIFF = BALANCE - DCL-BALANCE
+           IF WS-DIFF < 0
+               COMPUTE WS-DIFF = 0 - WS-DIFF
+           END-IF
+           IF WS-DIFF > WS-TOLERANCE
+               MOVE SPACES TO WS-BRK-LINE
+               STRING ACCT-NO " VSAM=" BALANCE " DB2=" DCL-BALANCE
+                   " DIFF=" WS-DIFF DELIMITED BY SIZE INTO WS-BRK-LINE
+               WRITE BREAK-REC FROM WS-BRK-LINE
+               ADD 1 TO WS-TOTAL-BREAKS
+           END-IF.
+       DISPLAY-SUMMARY.
+           DISPLAY "ACCOUNTS CHECKED:" WS-TOTAL-CHECKED
+           DISPLAY "BREAKS FOUND:" WS-TOTAL-BREAKS.
