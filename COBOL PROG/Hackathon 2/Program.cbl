@@ -1,30 +1,272 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ACCTDB.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           EXEC SQL INCLUDE SQLCA END-EXEC.
-           EXEC SQL INCLUDE ACCTDCL END-EXEC.
-       01 WS-ACCT-NO PIC X(10) VALUE "9000000002".
-       PROCEDURE DIVISION.
-           EXEC SQL
-               SELECT ACCOUNT_NO,CUST_NAME,ACCOUNT_TYPE,BALANCE,
-                      STATUS
-               INTO :DCL-ACCOUNT-NO , :DCL-CUST-NAME,
-                    :DCL-ACCOUNT-TYPE, :DCL-BALANCE, :DCL-STATUS
-               FROM ACCOUNT WHERE     ACCOUNT_NO = :WS-ACCT-NO
-           END-EXEC.
-           IF SQLCODE = 100
-               DISPLAY "ACCOUNT NOT FOUND" SQLCODE
-               DISPLAY WS-ACCT-NO
-               STOP RUN
-           END-IF.
-           IF DCL-STATUS = 'I'
-               DISPLAY "ACCOUNT INACTIVE" SQLCODE
-               STOP RUN
-           END-IF.
-           DISPLAY "*****ATM BALANCE ENQUIRY******"
-           DISPLAY "ACCOUNT NUMBER :" WS-ACCT-NO.
-           DISPLAY "CUSTOMER NAME  :" DCL-CUST-NAME.
-           DISPLAY "BALANCE        :" DCL-BALANCE.
-           STOP RUN.
-
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTDB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-LIST-FILE ASSIGN TO ACCTLIST
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ACL-FS.
+
+           SELECT ACCT-OUT-FILE ASSIGN TO ACCTOUT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ACO-FS.
+
+           SELECT JOURNAL-FILE-IN ASSIGN TO JRNLFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS JRN-IN-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCT-LIST-FILE.
+       01 ACL-REC.
+          05 ACL-ACCT-NO PIC X(10).
+       FD ACCT-OUT-FILE.
+       01 ACO-REC PIC X(80).
+       FD JOURNAL-FILE-IN.
+           COPY JOURNREC.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE ACCTDCL END-EXEC.
+       01 ACL-FS PIC XX.
+       01 ACO-FS PIC XX.
+       01 JRN-IN-FS PIC XX.
+       01 WS-ACCT-NO PIC X(10).
+       01 WS-OUT-LINE PIC X(80).
+       01 WS-MINI-STMT-LINES PIC 9(2) VALUE 5.
+       01 WS-MINI-COUNT PIC 9(2) VALUE 0.
+       01 WS-MINI-TABLE.
+          05 WS-MINI-ENTRY OCCURS 5 TIMES INDEXED BY WS-MINI-IDX.
+             10 WS-MINI-OLD-BAL PIC 9(7)V99.
+             10 WS-MINI-NEW-BAL PIC 9(7)V99.
+             10 WS-MINI-AMOUNT PIC 9(7)V99.
+             10 WS-MINI-TIMESTAMP PIC X(21).
+       01 WS-LIST-MODE-SW PIC X(1) VALUE "N".
+           88 WS-LIST-MODE VALUE "Y".
+       01 WS-ACCT-TAB-COUNT PIC 9(3) VALUE 0.
+       01 WS-ACCT-SRCH PIC 9(3) VALUE 0.
+       01 WS-ACCT-TABLE.
+          05 WS-ACCT-ENTRY OCCURS 200 TIMES INDEXED BY WS-ACCT-IDX.
+             10 WS-ACCT-TAB-NO PIC X(10).
+             10 WS-ACCT-MINI-COUNT PIC 9(2).
+             10 WS-ACCT-MINI-ENTRY OCCURS 5 TIMES
+                     INDEXED BY WS-ACCT-MINI-IDX.
+                15 WS-ACCT-MINI-OLD-BAL PIC 9(7)V99.
+                15 WS-ACCT-MINI-NEW-BAL PIC 9(7)V99.
+                15 WS-ACCT-MINI-AMOUNT PIC 9(7)V99.
+                15 WS-ACCT-MINI-TIMESTAMP PIC X(21).
+       LINKAGE SECTION.
+       01 LS-PARM-AREA.
+          05 LS-PARM-LEN PIC S9(4) COMP.
+          05 LS-PARM-ACCT PIC X(10).
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+           OPEN OUTPUT ACCT-OUT-FILE.
+           IF LS-PARM-LEN > 0
+               IF LS-PARM-LEN > 10
+                   MOVE 10 TO LS-PARM-LEN
+               END-IF
+               MOVE SPACES TO WS-ACCT-NO
+               MOVE LS-PARM-ACCT(1:LS-PARM-LEN) TO WS-ACCT-NO
+               PERFORM LOOKUP-ACCOUNT
+           ELSE
+               SET WS-LIST-MODE TO TRUE
+               PERFORM PROCESS-ACCT-LIST
+           END-IF.
+           CLOSE ACCT-OUT-FILE.
+           STOP RUN.
+       PROCESS-ACCT-LIST.
+           OPEN INPUT ACCT-LIST-FILE
+           IF ACL-FS NOT = "00"
+               DISPLAY "ACCOUNT LIST FILE NOT FOUND"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL ACL-FS = "10"
+               READ ACCT-LIST-FILE
+                   AT END
+                       MOVE "10" TO ACL-FS
+                   NOT AT END
+                       MOVE ACL-ACCT-NO TO WS-ACCT-NO
+                       PERFORM LOOKUP-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE ACCT-LIST-FILE
+           PERFORM DISPLAY-ALL-MINI-STATEMENTS.
+       LOOKUP-ACCOUNT.
+           EXEC SQL
+               SELECT ACCOUNT_NO,CUST_NAME,ACCOUNT_TYPE,BALANCE,
+                      STATUS
+               INTO :DCL-ACCOUNT-NO , :DCL-CUST-NAME,
+                    :DCL-ACCOUNT-TYPE, :DCL-BALANCE, :DCL-STATUS
+               FROM ACCOUNT WHERE     ACCOUNT_NO = :WS-ACCT-NO
+           END-EXEC.
+           IF SQLCODE = 100
+               DISPLAY "ACCOUNT NOT FOUND" SQLCODE
+               DISPLAY WS-ACCT-NO
+               MOVE SPACES TO WS-OUT-LINE
+               STRING WS-ACCT-NO " NOT FOUND"
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+               WRITE ACO-REC FROM WS-OUT-LINE
+               EXIT PARAGRAPH
+           END-IF.
+           IF DCL-STATUS = 'C'
+               DISPLAY "ACCOUNT CLOSED" SQLCODE
+               MOVE SPACES TO WS-OUT-LINE
+               STRING WS-ACCT-NO " CLOSED"
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+               WRITE ACO-REC FROM WS-OUT-LINE
+               EXIT PARAGRAPH
+           END-IF.
+           IF DCL-STATUS NOT = 'A'
+               DISPLAY "ACCOUNT INACTIVE" SQLCODE
+               MOVE SPACES TO WS-OUT-LINE
+               STRING WS-ACCT-NO " INACTIVE"
+                   DELIMITED BY SIZE INTO WS-OUT-LINE
+               WRITE ACO-REC FROM WS-OUT-LINE
+               EXIT PARAGRAPH
+           END-IF.
+           DISPLAY "*****ATM BALANCE ENQUIRY******"
+           DISPLAY "ACCOUNT NUMBER :" WS-ACCT-NO.
+           DISPLAY "CUSTOMER NAME  :" DCL-CUST-NAME.
+           DISPLAY "BALANCE        :" DCL-BALANCE.
+           MOVE SPACES TO WS-OUT-LINE
+           STRING WS-ACCT-NO " " DCL-CUST-NAME " " DCL-BALANCE
+               DELIMITED BY SIZE INTO WS-OUT-LINE
+           WRITE ACO-REC FROM WS-OUT-LINE.
+           IF WS-LIST-MODE
+               PERFORM REGISTER-ACCT-FOR-MINI
+           ELSE
+               PERFORM DISPLAY-MINI-STATEMENT
+           END-IF.
+       REGISTER-ACCT-FOR-MINI.
+           IF WS-ACCT-TAB-COUNT < 200
+               ADD 1 TO WS-ACCT-TAB-COUNT
+               SET WS-ACCT-IDX TO WS-ACCT-TAB-COUNT
+               MOVE WS-ACCT-NO TO WS-ACCT-TAB-NO (WS-ACCT-IDX)
+               MOVE 0 TO WS-ACCT-MINI-COUNT (WS-ACCT-IDX)
+           ELSE
+               DISPLAY "ACCOUNT LIST TOO LARGE FOR MINI STATEMENT PASS"
+           END-IF.
+       DISPLAY-ALL-MINI-STATEMENTS.
+           OPEN INPUT JOURNAL-FILE-IN
+           IF JRN-IN-FS NOT = "00"
+               DISPLAY "MINI STATEMENT NOT AVAILABLE"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL JRN-IN-FS = "10"
+               READ JOURNAL-FILE-IN
+                   AT END
+                       MOVE "10" TO JRN-IN-FS
+                   NOT AT END
+                       PERFORM FIND-ACCT-IN-TABLE
+                       IF WS-ACCT-IDX > 0
+                           PERFORM ADD-TAB-MINI-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOURNAL-FILE-IN
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCT-TAB-COUNT
+               PERFORM WRITE-TAB-MINI-STATEMENT
+           END-PERFORM.
+       FIND-ACCT-IN-TABLE.
+           SET WS-ACCT-IDX TO 0
+           PERFORM VARYING WS-ACCT-SRCH FROM 1 BY 1
+                   UNTIL WS-ACCT-SRCH > WS-ACCT-TAB-COUNT
+               IF WS-ACCT-TAB-NO (WS-ACCT-SRCH) = JRN-ACCT-NO
+                   SET WS-ACCT-IDX TO WS-ACCT-SRCH
+               END-IF
+           END-PERFORM.
+       ADD-TAB-MINI-ENTRY.
+           IF WS-ACCT-MINI-COUNT (WS-ACCT-IDX) < WS-MINI-STMT-LINES
+               ADD 1 TO WS-ACCT-MINI-COUNT (WS-ACCT-IDX)
+               SET WS-ACCT-MINI-IDX
+                   TO WS-ACCT-MINI-COUNT (WS-ACCT-IDX)
+           ELSE
+               PERFORM SHIFT-TAB-MINI-TABLE
+               SET WS-ACCT-MINI-IDX TO WS-MINI-STMT-LINES
+           END-IF
+           MOVE JRN-OLD-BAL TO
+               WS-ACCT-MINI-OLD-BAL (WS-ACCT-IDX WS-ACCT-MINI-IDX)
+           MOVE JRN-NEW-BAL TO
+               WS-ACCT-MINI-NEW-BAL (WS-ACCT-IDX WS-ACCT-MINI-IDX)
+           MOVE JRN-AMOUNT TO
+               WS-ACCT-MINI-AMOUNT (WS-ACCT-IDX WS-ACCT-MINI-IDX)
+           MOVE JRN-TIMESTAMP TO
+               WS-ACCT-MINI-TIMESTAMP (WS-ACCT-IDX WS-ACCT-MINI-IDX).
+       SHIFT-TAB-MINI-TABLE.
+           PERFORM VARYING WS-ACCT-MINI-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-MINI-IDX NOT < WS-MINI-STMT-LINES
+               MOVE WS-ACCT-MINI-ENTRY
+                       (WS-ACCT-IDX WS-ACCT-MINI-IDX + 1) TO
+                   WS-ACCT-MINI-ENTRY
+                       (WS-ACCT-IDX WS-ACCT-MINI-IDX).
+       WRITE-TAB-MINI-STATEMENT.
+           DISPLAY "*****MINI STATEMENT******"
+           DISPLAY "ACCOUNT NUMBER :" WS-ACCT-TAB-NO (WS-ACCT-IDX)
+           IF WS-ACCT-MINI-COUNT (WS-ACCT-IDX) = 0
+               DISPLAY "NO POSTINGS ON FILE FOR THIS ACCOUNT"
+           ELSE
+               PERFORM VARYING WS-ACCT-MINI-IDX FROM 1 BY 1
+                       UNTIL WS-ACCT-MINI-IDX >
+                               WS-ACCT-MINI-COUNT (WS-ACCT-IDX)
+                   DISPLAY
+                     WS-ACCT-MINI-TIMESTAMP
+                         (WS-ACCT-IDX WS-ACCT-MINI-IDX) " OLD:"
+                     WS-ACCT-MINI-OLD-BAL
+                         (WS-ACCT-IDX WS-ACCT-MINI-IDX) " NEW:"
+                     WS-ACCT-MINI-NEW-BAL
+                         (WS-ACCT-IDX WS-ACCT-MINI-IDX) " AMT:"
+                     WS-ACCT-MINI-AMOUNT
+                         (WS-ACCT-IDX WS-ACCT-MINI-IDX)
+               END-PERFORM
+           END-IF.
+       DISPLAY-MINI-STATEMENT.
+           MOVE 0 TO WS-MINI-COUNT
+           OPEN INPUT JOURNAL-FILE-IN
+           IF JRN-IN-FS NOT = "00"
+               DISPLAY "MINI STATEMENT NOT AVAILABLE"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM BUILD-MINI-TABLE
+           CLOSE JOURNAL-FILE-IN
+           PERFORM WRITE-MINI-STATEMENT.
+       BUILD-MINI-TABLE.
+           PERFORM UNTIL JRN-IN-FS = "10"
+               READ JOURNAL-FILE-IN
+                   AT END
+                       MOVE "10" TO JRN-IN-FS
+                   NOT AT END
+                       IF JRN-ACCT-NO = WS-ACCT-NO
+                           PERFORM ADD-MINI-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+       ADD-MINI-ENTRY.
+           IF WS-MINI-COUNT < WS-MINI-STMT-LINES
+               ADD 1 TO WS-MINI-COUNT
+               SET WS-MINI-IDX TO WS-MINI-COUNT
+           ELSE
+               PERFORM SHIFT-MINI-TABLE
+               SET WS-MINI-IDX TO WS-MINI-STMT-LINES
+           END-IF
+           MOVE JRN-OLD-BAL TO WS-MINI-OLD-BAL (WS-MINI-IDX)
+           MOVE JRN-NEW-BAL TO WS-MINI-NEW-BAL (WS-MINI-IDX)
+           MOVE JRN-AMOUNT TO WS-MINI-AMOUNT (WS-MINI-IDX)
+           MOVE JRN-TIMESTAMP TO WS-MINI-TIMESTAMP (WS-MINI-IDX).
+       SHIFT-MINI-TABLE.
+           PERFORM VARYING WS-MINI-IDX FROM 1 BY 1
+                   UNTIL WS-MINI-IDX NOT < WS-MINI-STMT-LINES
+               MOVE WS-MINI-ENTRY (WS-MINI-IDX + 1) TO
+                   WS-MINI-ENTRY (WS-MINI-IDX)
+           END-PERFORM.
+       WRITE-MINI-STATEMENT.
+           DISPLAY "*****MINI STATEMENT******"
+           IF WS-MINI-COUNT = 0
+               DISPLAY "NO POSTINGS ON FILE FOR THIS ACCOUNT"
+           ELSE
+               PERFORM VARYING WS-MINI-IDX FROM 1 BY 1
+                       UNTIL WS-MINI-IDX > WS-MINI-COUNT
+                   DISPLAY WS-MINI-TIMESTAMP (WS-MINI-IDX) " OLD:"
+                       WS-MINI-OLD-BAL (WS-MINI-IDX) " NEW:"
+                       WS-MINI-NEW-BAL (WS-MINI-IDX) " AMT:"
+                       WS-MINI-AMOUNT (WS-MINI-IDX)
+               END-PERFORM
+           END-IF.
