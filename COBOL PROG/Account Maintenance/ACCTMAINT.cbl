@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFILE ASSIGN TO ACCTKSDS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCT-NO
+           FILE STATUS IS ACCT-FS.
+
+           SELECT MAINT-FILE ASSIGN TO MAINTIN
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS MNT-FS.
+
+           SELECT MAINT-LOG-FILE ASSIGN TO MAINTLOG
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS LOG-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCTFILE.
+           COPY ACCTREC.
+       FD MAINT-FILE.
+       01 MAINT-REC.
+          05 MAINT-ACTION PIC X(1).
+             88 MAINT-ADD VALUE "A".
+             88 MAINT-SUSPEND VALUE "S".
+             88 MAINT-REACTIVATE VALUE "R".
+             88 MAINT-CLOSE VALUE "C".
+          05 MAINT-ACCT-NO PIC X(10).
+          05 MAINT-CUST-NAME PIC X(30).
+          05 MAINT-ACCT-TYPE PIC X(1).
+          05 MAINT-OPEN-BAL PIC 9(7)V99.
+       FD MAINT-LOG-FILE.
+       01 LOG-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 ACCT-FS PIC XX.
+       01 MNT-FS PIC XX.
+       01 LOG-FS PIC XX.
+       01 WS-LOG-LINE PIC X(80).
+       01 WS-RESULT-TEXT PIC X(12).
+
+       PROCEDURE DIVISION.
+           OPEN I-O ACCTFILE
+                INPUT MAINT-FILE
+                OUTPUT MAINT-LOG-FILE.
+           IF ACCT-FS NOT = "00"
+               DISPLAY "ERROR IN VSAM FILE OPEN"
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL MNT-FS = "10"
+               READ MAINT-FILE
+                   AT END
+                       MOVE "10" TO MNT-FS
+                   NOT AT END
+                       PERFORM PROCESS-MAINT-REC
+               END-READ
+           END-PERFORM.
+           CLOSE ACCTFILE MAINT-FILE MAINT-LOG-FILE.
+           STOP RUN.
+       PROCESS-MAINT-REC.
+           EVALUATE TRUE
+               WHEN MAINT-ADD
+                   PERFORM ADD-ACCOUNT
+               WHEN MAINT-SUSPEND
+                   PERFORM SUSPEND-ACCOUNT
+               WHEN MAINT-REACTIVATE
+                   PERFORM REACTIVATE-ACCOUNT
+               WHEN MAINT-CLOSE
+                   PERFORM CLOSE-ACCOUNT
+               WHEN OTHER
+                   MOVE "INVALID ACTN" TO WS-RESULT-TEXT
+                   PERFORM WRITE-MAINT-LOG
+           END-EVALUATE.
+       ADD-ACCOUNT.
+           MOVE MAINT-ACCT-NO TO ACCT-NO
+           MOVE MAINT-CUST-NAME TO CUST-NAME
+           MOVE MAINT-ACCT-TYPE TO ACCT-TYPE
+           MOVE MAINT-OPEN-BAL TO BALANCE
+           SET ACCT-STATUS-ACTIVE TO TRUE
+           WRITE ACCT-REC
+               INVALID KEY
+                   MOVE "DUPLICATE" TO WS-RESULT-TEXT
+                   PERFORM WRITE-MAINT-LOG
+                   EXIT PARAGRAPH
+           END-WRITE
+           MOVE "ADDED" TO WS-RESULT-TEXT
+           PERFORM WRITE-MAINT-LOG.
+       SUSPEND-ACCOUNT.
+           MOVE MAINT-ACCT-NO TO ACCT-NO
+           READ ACCTFILE KEY IS ACCT-NO
+               INVALID KEY
+                   MOVE "NOT FOUND" TO WS-RESULT-TEXT
+                   PERFORM WRITE-MAINT-LOG
+                   EXIT PARAGRAPH
+           END-READ
+           SET ACCT-STATUS-INACTIVE TO TRUE
+           REWRITE ACCT-REC
+               INVALID KEY
+                   MOVE "REWRITE FAIL" TO WS-RESULT-TEXT
+                   PERFORM WRITE-MAINT-LOG
+                   EXIT PARAGRAPH
+           END-REWRITE
+           MOVE "SUSPENDED" TO WS-RESULT-TEXT
+           PERFORM WRITE-MAINT-LOG.
+       REACTIVATE-ACCOUNT.
+           MOVE MAINT-ACCT-NO TO ACCT-NO
+           READ ACCTFILE KEY IS ACCT-NO
+               INVALID KEY
+                   MOVE "NOT FOUND" TO WS-RESULT-TEXT
+                   PERFORM WRITE-MAINT-LOG
+                   EXIT PARAGRAPH
+           END-READ
+           SET ACCT-STATUS-ACTIVE TO TRUE
+           REWRITE ACCT-REC
+               INVALID KEY
+                   MOVE "REWRITE FAIL" TO WS-RESULT-TEXT
+                   PERFORM WRITE-MAINT-LOG
+                   EXIT PARAGRAPH
+           END-REWRITE
+           MOVE "ACTIVATED" TO WS-RESULT-TEXT
+           PERFORM WRITE-MAINT-LOG.
+       CLOSE-ACCOUNT.
+           MOVE MAINT-ACCT-NO TO ACCT-NO
+           READ ACCTFILE KEY IS ACCT-NO
+               INVALID KEY
+                   MOVE "NOT FOUND" TO WS-RESULT-TEXT
+                   PERFORM WRITE-MAINT-LOG
+                   EXIT PARAGRAPH
+           END-READ
+           SET ACCT-STATUS-CLOSED TO TRUE
+           REWRITE ACCT-REC
+               INVALID KEY
+                   MOVE "REWRITE FAIL" TO WS-RESULT-TEXT
+                   PERFORM WRITE-MAINT-LOG
+                   EXIT PARAGRAPH
+           END-REWRITE
+           MOVE "CLOSED" TO WS-RESULT-TEXT
+           PERFORM WRITE-MAINT-LOG.
+       WRITE-MAINT-LOG.
+           MOVE SPACES TO WS-LOG-LINE
+           STRING MAINT-ACCT-NO " " MAINT-ACTION " " WS-RESULT-TEXT
+               DELIMITED BY SIZE INTO WS-LOG-LINE
+           WRITE LOG-REC FROM WS-LOG-LINE.
